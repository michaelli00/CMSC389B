@@ -1,9 +1,953 @@
-      *> filename: hello.cob
-      *> cobc -x -free hello.cob -o hi
-      *> ./hi
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLOWORLD.
-       PROCEDURE DIVISION.
-       DISPLAY 'Hello, World!'.
-       STOP RUN.
-      *> Outputs: Hello, World!
+000010************************************************************
+000020* HELLO.COB                                                 
+000030*                                                            
+000040* PROGRAM-ID : HELLOWORLD                                   
+000050* AUTHOR     : J. R. MORALES, BATCH SCHEDULING GROUP         
+000060* INSTALLATION: CMSC389B BATCH SERVICES                      
+000070* DATE-WRITTEN: 2026-08-09                                   
+000080*                                                            
+000090* STARTUP/BANNER STEP FOR THE DAILY BATCH CYCLE.  READS A   
+000100* RUN-CONTROL RECORD (JOB NAME, RUN DATE, SHIFT CODE, MSG   
+000110* CODE) FROM THE CONTROL CARD FILE AND DISPLAYS A BANNER    
+000120* BUILT FROM THOSE FIELDS SO OPERATIONS CAN CHANGE WHAT     
+000130* PRINTS WITHOUT TOUCHING SOURCE CODE.  A DAILY RUN-LOG     
+000140* RECORD IS WRITTEN AT THE START AND END OF EVERY EXECUTION  
+000150* SO OPERATIONS CAN RECONSTRUCT THE BATCH HISTORY FOR THE    
+000160* DAY.  RETURN-CODE IS SET TO A MEANINGFUL VALUE SO          
+000170* FOLLOWING JCL STEPS CAN COND ON WHETHER THE STARTUP STEP   
+000180* ACTUALLY SUCCEEDED.  A PRINT REPORT IS ALSO PRODUCED SO    
+000190* THE GREETING IS RETAINED ON PAPER/PDF FOR OPERATIONS TO    
+000200* FILE; THE GREETING WORDING ITSELF IS LOOKED UP FROM THE    
+000210* HWMSGTAB MESSAGE-CODE TABLE RATHER THAN HARDCODED.  A      
+000220* CONTROL-TOTAL FILE KEYED BY RUN DATE TRACKS HOW MANY       
+000230* TIMES THE STEP HAS STARTED TODAY SO A SCHEDULER MISFIRE    
+000240* THAT DOUBLE-STARTS THE STEP IS CAUGHT AND FLAGGED.  A      
+000250* KSDS STATUS FILE, ALSO KEYED BY RUN DATE, IS WRITTEN WHEN  
+000260* THE STEP COMPLETES SO LATER JOBS CAN READ IT TO CONFIRM    
+000270* TODAY'S STARTUP STEP ACTUALLY RAN.                         
+000280*                                                            
+000290* MODIFICATION HISTORY                                       
+000300*   DATE       INIT  DESCRIPTION                             
+000310*   ---------- ----  --------------------------------------  
+000320*   2026-08-09  JRM  ORIGINAL 'HELLO, WORLD' EXERCISE.        
+000330*   2026-08-09  JRM  CONVERTED TO PARAMETER-DRIVEN BANNER    
+000340*                    STEP; READS HW-CONTROL-RECORD FROM      
+000350*                    CTLCARD INSTEAD OF A HARDCODED LITERAL.  
+000360*   2026-08-09  JRM  ADDED RUN-LOG-FILE WITH START/END       
+000370*                    EVENT RECORDS FOR BATCH-HISTORY RECON.  
+000380*   2026-08-09  JRM  PROGRAM NOW SETS RETURN-CODE (0 NORMAL, 
+000390*                    8 = NO CONTROL RECORD, 16 = CTLCARD     
+000400*                    COULD NOT BE OPENED) FOR JOB-STREAM     
+000410*                    CONDITIONING.                           
+000420*   2026-08-09  JRM  ADDED PRINT-FILE REPORT WITH HEADER AND 
+000430*                    LINAGE-CONTROLLED DETAIL LINE.          
+000440*   2026-08-09  JRM  GREETING TEXT NOW LOOKED UP FROM THE    
+000450*                    HWMSGTAB MESSAGE-CODE TABLE BY          
+000460*                    HW-MSG-CODE INSTEAD OF BEING HARDCODED. 
+000470*   2026-08-09  JRM  ADDED RUNCNTL CONTROL-TOTAL FILE; WARNS  
+000480*                    AND SETS RETURN-CODE 20 WHEN TODAY'S     
+000490*                    RUN COUNT IS ALREADY ABOVE 1.            
+000500*   2026-08-09  JRM  ADDED STATVSAM KSDS STATUS FILE, KEYED
+000510*                    BY RUN DATE, SO LATER JOBS CAN CONFIRM
+000520*                    TODAY'S STARTUP STEP COMPLETED.
+000530*   2026-08-09  JRM  VALIDATES HW-RUN-MODE AGAINST
+000540*                    DAILY/WEEKLY/MONTHLY/ADHOC AND REJECTS
+000550*                    (RETURN-CODE 24) ANYTHING ELSE.
+000560*   2026-08-09  JRM  ADDED CHECKPOINT/RESTART LOGIC -- IF
+000570*                    STATVSAM SHOWS TODAY'S STARTUP ALREADY
+000580*                    COMPLETED, THE BANNER/REPORT STEPS ARE
+000590*                    SKIPPED ON RESTART BUT THE RUN LOG AND
+000600*                    STATUS RECORD ARE STILL UPDATED.
+000610*   2026-08-09  JRM  ADDED TRANS RUN-MODE -- READS TRANFILE
+000620*                    REQUESTER TRANSACTIONS AND WRITES ONE
+000630*                    GREETING DETAIL LINE PER RECORD IN PLACE
+000640*                    OF THE STATIC GREETING LINE.
+000650*   2026-08-09  JRM  8500 NO LONGER STAMPS THE STATVSAM
+000660*                    CHECKPOINT WHEN WS-RETURN-CODE IS
+000670*                    NONZERO, AND 1075 NO LONGER TREATS A
+000680*                    FAILED RUN'S RECORD AS A COMPLETED
+000690*                    CHECKPOINT -- A FAILED FIRST ATTEMPT NO
+000700*                    LONGER MASKS A CORRECTED RETRY LATER IN
+000710*                    THE DAY.  1100 NOW SKIPS THE RUN-COUNT
+000720*                    UPDATE ON A DETECTED RESTART SO A
+000730*                    LEGITIMATE RESTART NO LONGER TRIPS THE
+000740*                    DUPLICATE-RUN WARNING.  ADDED RETURN-CODE
+000750*                    26 (INVALID SHIFT CODE), 28 (RUNCNTL
+000760*                    OPEN FAILURE) AND 32 (TRANFILE OPEN
+000770*                    FAILURE) FOR JOB-STREAM CONDITIONING.
+000780*   2026-08-09  JRM  ADDED HW-RESTART-IND SO A RESTART IS ONLY
+000790*                    RECOGNIZED WHEN THE OPERATOR EXPLICITLY
+000800*                    ASKS FOR ONE, NOT MERELY BECAUSE TODAY'S
+000810*                    STATVSAM CHECKPOINT ALREADY EXISTS -- A
+000820*                    SCHEDULER DOUBLE-LAUNCH OF AN ALREADY
+000830*                    COMPLETED STEP NOW FALLS THROUGH TO THE
+000840*                    RUNCNTL DUPLICATE-RUN CHECK INSTEAD OF
+000850*                    BEING SILENTLY TREATED AS A RESTART.
+000860*                    8500 ALSO NO LONGER REWRITES STATVSAM ON
+000870*                    A DETECTED RESTART, SO THE ORIGINAL
+000880*                    COMPLETION TIMESTAMP SURVIVES.  MAINLINE
+000890*                    NOW ALSO SKIPS THE BANNER/REPORT WHEN
+000900*                    1050 REJECTS THE RUN-MODE.
+000910*                    ADDED A ROLL-CALL TOTAL LINE TO THE TRANS
+000920*                    REPORT FROM WS-TRAN-COUNT.
+000930*   2026-08-09  JRM  SPLIT THE "IS TODAY'S RUN ALREADY
+000940*                    COMPLETE" CHECK OUT OF 1075 INTO ITS OWN
+000950*                    1074-CHECK-FOR-PRIOR-COMPLETION PARAGRAPH
+000960*                    SO 1100 CAN FLAG A DUPLICATE RUN OFF THE
+000970*                    SAME EVIDENCE INSTEAD OF A RAW INVOCATION
+000980*                    COUNT -- A RUN REJECTED BY 1050 NO LONGER
+000990*                    POISONS A CORRECTED RETRY LATER THE SAME
+001000*                    DAY INTO A FALSE "DUPLICATE RUN" WARNING.
+001010*                    REVERTED THE SHIFT-CODE REJECTION ADDED
+001020*                    ABOVE -- NO REQUESTED FEATURE DEFINES WHAT
+001030*                    A VALID SHIFT CODE IS, SO HOLDING A RUN'S
+001040*                    BANNER/REPORT ON IT RISKED BREAKING SHOPS
+001050*                    WHOSE CONTROL CARDS DON'T USE '1'/'2'/'3'.
+001060*                    HW-SHIFT-VALID STAYS DECLARED FOR WHEN
+001070*                    OPERATIONS SPECIFIES THE REAL VALID SET.
+001080*                    ADDED RETURN-CODES 36/40/44 FOR RUNLOG,
+001090*                    PRTFILE AND STATVSAM OPEN FAILURES SO A
+001100*                    BAD STARTUP ENVIRONMENT IS ALWAYS VISIBLE
+001110*                    TO THE JOB STREAM.  TRIMMED THE REQUESTER
+001120*                    NAME/DEPARTMENT BEFORE BUILDING A TRANS
+001130*                    DETAIL LINE SO IT DOESN'T CARRY A BLOCK OF
+001140*                    BLANKS WHEN THOSE FIELDS DON'T FILL THEIR
+001150*                    WIDTH.
+001160************************************************************
+001170 IDENTIFICATION DIVISION.
+001180 PROGRAM-ID.    HELLOWORLD.
+001190 AUTHOR.        J. R. MORALES.
+001200 INSTALLATION.  CMSC389B BATCH SERVICES.
+001210 DATE-WRITTEN.  2026-08-09.
+001220 DATE-COMPILED.
+001230
+001240 ENVIRONMENT DIVISION.
+001250 CONFIGURATION SECTION.
+001260 SOURCE-COMPUTER.   IBM-370.
+001270 OBJECT-COMPUTER.   IBM-370.
+001280 SPECIAL-NAMES.
+001290     CONSOLE IS CONSOLE.
+001300
+001310 INPUT-OUTPUT SECTION.
+001320 FILE-CONTROL.
+001330     SELECT CONTROL-FILE
+001340         ASSIGN TO CTLCARD
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS WS-CTL-FILE-STATUS.
+001370
+001380     SELECT RUN-LOG-FILE
+001390         ASSIGN TO RUNLOG
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001410         FILE STATUS IS WS-LOG-FILE-STATUS.
+001420
+001430     SELECT PRINT-FILE
+001440         ASSIGN TO PRTFILE
+001450         ORGANIZATION IS LINE SEQUENTIAL
+001460         FILE STATUS IS WS-PRT-FILE-STATUS.
+001470
+001480     SELECT CONTROL-TOTAL-FILE
+001490         ASSIGN TO RUNCNTL
+001500         ORGANIZATION IS INDEXED
+001510         ACCESS MODE IS DYNAMIC
+001520         RECORD KEY IS HW-CNT-RUN-DATE
+001530         FILE STATUS IS WS-CNT-FILE-STATUS.
+001540
+001550     SELECT STATUS-FILE
+001560         ASSIGN TO STATVSAM
+001570         ORGANIZATION IS INDEXED
+001580         ACCESS MODE IS DYNAMIC
+001590         RECORD KEY IS HW-STAT-RUN-DATE
+001600         FILE STATUS IS WS-STAT-FILE-STATUS.
+001610
+001620     SELECT TRANSACTION-FILE
+001630         ASSIGN TO TRANFILE
+001640         ORGANIZATION IS LINE SEQUENTIAL
+001650         FILE STATUS IS WS-TRAN-FILE-STATUS.
+001660
+001670 DATA DIVISION.
+001680 FILE SECTION.
+001690 FD  CONTROL-FILE
+001700     RECORDING MODE IS F.
+001710 COPY HWCTLREC.
+001720
+001730 FD  RUN-LOG-FILE
+001740     RECORDING MODE IS F.
+001750 COPY HWLOGREC.
+001760
+001770 FD  PRINT-FILE
+001780     LINAGE IS 60 LINES
+001790         LINES AT TOP 2
+001800         LINES AT BOTTOM 3.
+001810 COPY HWPRTREC.
+001820
+001830 FD  CONTROL-TOTAL-FILE.
+001840 COPY HWCNTREC.
+001850
+001860 FD  STATUS-FILE.
+001870 COPY HWSTATREC.
+001880
+001890 FD  TRANSACTION-FILE
+001900     RECORDING MODE IS F.
+001910 COPY HWTRANRC.
+001920
+001930 WORKING-STORAGE SECTION.
+001940*---------------------------------------------------------*
+001950*    SWITCHES AND COUNTERS                                 *
+001960*---------------------------------------------------------*
+001970 77  WS-CTL-FILE-STATUS      PIC X(02)   VALUE SPACES.
+001980     88  WS-CTL-OK                       VALUE '00'.
+001990     88  WS-CTL-EOF                      VALUE '10'.
+002000
+002010 77  WS-CTL-RECORD-READ-SW   PIC X(01)   VALUE 'N'.
+002020     88  WS-CTL-RECORD-READ              VALUE 'Y'.
+002030
+002040 77  WS-CTL-OPEN-SW          PIC X(01)   VALUE 'N'.
+002050     88  WS-CTL-OPEN                     VALUE 'Y'.
+002060
+002070 77  WS-LOG-FILE-STATUS      PIC X(02)   VALUE SPACES.
+002080     88  WS-LOG-OK                       VALUE '00'.
+002090
+002100 77  WS-LOG-OPEN-SW          PIC X(01)   VALUE 'N'.
+002110     88  WS-LOG-OPEN                     VALUE 'Y'.
+002120
+002130 77  WS-PRT-FILE-STATUS      PIC X(02)   VALUE SPACES.
+002140     88  WS-PRT-OK                       VALUE '00'.
+002150
+002160 77  WS-PRT-OPEN-SW          PIC X(01)   VALUE 'N'.
+002170     88  WS-PRT-OPEN                     VALUE 'Y'.
+002180
+002190 77  WS-PAGE-COUNT           PIC 9(04)   VALUE 1.
+002200
+002210 77  WS-CNT-FILE-STATUS      PIC X(02)   VALUE SPACES.
+002220     88  WS-CNT-OK                       VALUE '00'.
+002230     88  WS-CNT-FILE-MISSING             VALUE '35'.
+002240
+002250 77  WS-CNT-OPEN-SW          PIC X(01)   VALUE 'N'.
+002260     88  WS-CNT-OPEN                     VALUE 'Y'.
+002270
+002280 77  WS-CNT-FOUND-SW         PIC X(01)   VALUE 'N'.
+002290     88  WS-CNT-FOUND                    VALUE 'Y'.
+002300
+002310 77  WS-STAT-FILE-STATUS     PIC X(02)   VALUE SPACES.
+002320     88  WS-STAT-OK                      VALUE '00'.
+002330     88  WS-STAT-FILE-MISSING            VALUE '35'.
+002340
+002350 77  WS-STAT-OPEN-SW         PIC X(01)   VALUE 'N'.
+002360     88  WS-STAT-OPEN                    VALUE 'Y'.
+002370
+002380 77  WS-STAT-FOUND-SW        PIC X(01)   VALUE 'N'.
+002390     88  WS-STAT-FOUND                   VALUE 'Y'.
+002400
+002410 77  WS-RESTART-SW           PIC X(01)   VALUE 'N'.
+002420     88  WS-RESTART-DETECTED             VALUE 'Y'.
+002430
+002440 77  WS-VALIDATION-FAILED-SW  PIC X(01)   VALUE 'N'.
+002450     88  WS-VALIDATION-FAILED            VALUE 'Y'.
+002460
+002470 77  WS-PRIOR-COMPLETION-SW   PIC X(01)   VALUE 'N'.
+002480     88  WS-PRIOR-COMPLETION-FOUND       VALUE 'Y'.
+002490
+002500 77  WS-TRAN-FILE-STATUS      PIC X(02)   VALUE SPACES.
+002510     88  WS-TRAN-OK                       VALUE '00'.
+002520
+002530 77  WS-TRAN-OPEN-SW          PIC X(01)   VALUE 'N'.
+002540     88  WS-TRAN-OPEN                     VALUE 'Y'.
+002550
+002560 77  WS-TRAN-EOF-SW           PIC X(01)   VALUE 'N'.
+002570     88  WS-TRAN-EOF                      VALUE 'Y'.
+002580
+002590 77  WS-TRAN-COUNT            PIC 9(06)   VALUE ZERO COMP.
+002600 77  WS-TRAN-COUNT-DISP       PIC ZZZZZ9.
+002610
+002620*---------------------------------------------------------*
+002630*    RETURN-CODE VALUES                                     *
+002640*      00 = NORMAL STARTUP                                  *
+002650*      08 = NO RUN-CONTROL RECORD SUPPLIED                  *
+002660*      16 = CTLCARD COULD NOT BE OPENED                     *
+002670*      20 = DUPLICATE RUN DETECTED FOR TODAY                *
+002680*      24 = INVALID HW-RUN-MODE SUPPLIED                    *
+002690*      28 = RUNCNTL COULD NOT BE OPENED                     *
+002700*      32 = TRANFILE COULD NOT BE OPENED (TRANS MODE)       *
+002710*      36 = RUNLOG COULD NOT BE OPENED                      *
+002720*      40 = PRTFILE COULD NOT BE OPENED                     *
+002730*      44 = STATVSAM COULD NOT BE OPENED                    *
+002740*---------------------------------------------------------*
+002750 77  WS-RETURN-CODE          PIC 9(04)   VALUE ZERO.
+002760
+002770*---------------------------------------------------------*
+002780*    CURRENT DATE AND TIME                                 *
+002790*---------------------------------------------------------*
+002800 01  WS-CURRENT-DATE-TIME.
+002810     05  WS-CURRENT-DATE      PIC X(08).
+002820     05  WS-CURRENT-TIME      PIC X(08).
+002830
+002840*---------------------------------------------------------*
+002850*    BANNER WORK AREA                                      *
+002860*---------------------------------------------------------*
+002870 01  WS-BANNER-LINE.
+002880     05  FILLER               PIC X(10)  VALUE '*** HELLO-'.
+002890     05  FILLER               PIC X(09)  VALUE 'WORLD ***'.
+002900     05  FILLER               PIC X(01)  VALUE SPACE.
+002910     05  WS-BANNER-JOB        PIC X(08).
+002920     05  FILLER               PIC X(01)  VALUE SPACE.
+002930     05  WS-BANNER-DATE       PIC X(08).
+002940     05  FILLER               PIC X(01)  VALUE SPACE.
+002950     05  FILLER               PIC X(06)  VALUE 'SHIFT-'.
+002960     05  WS-BANNER-SHIFT      PIC X(01).
+002970
+002980*---------------------------------------------------------*
+002990*    MESSAGE-CODE LOOKUP WORK AREA                          *
+003000*---------------------------------------------------------*
+003010 COPY HWMSGTAB.
+003020
+003030 77  WS-LOOKUP-CODE           PIC X(04).
+003040 77  WS-LOOKUP-DATE           PIC X(08).
+003050 77  WS-GREETING-TEXT         PIC X(40).
+003060 77  WS-GREETING-LEN          PIC 9(02)   VALUE ZERO COMP.
+003070 77  WS-TRAN-NAME-LEN         PIC 9(02)   VALUE ZERO COMP.
+003080 77  WS-TRAN-DEPT-LEN         PIC 9(02)   VALUE ZERO COMP.
+003090 77  WS-TRIM-TEXT             PIC X(40).
+003100 77  WS-TRIM-LEN              PIC 9(02)   VALUE ZERO COMP.
+003110
+003120 PROCEDURE DIVISION.
+003130************************************************************
+003140* 0000-MAINLINE                                             
+003150************************************************************
+003160 0000-MAINLINE.
+003170     PERFORM 1000-INITIALIZE
+003180         THRU 1000-EXIT.
+003190     PERFORM 1050-VALIDATE-RUN-MODE
+003200         THRU 1050-EXIT.
+003210     PERFORM 1074-CHECK-FOR-PRIOR-COMPLETION
+003220         THRU 1074-EXIT.
+003230     PERFORM 1075-CHECK-FOR-RESTART
+003240         THRU 1075-EXIT.
+003250     PERFORM 1100-UPDATE-RUN-COUNT
+003260         THRU 1100-EXIT.
+003270     PERFORM 1200-WRITE-LOG-START
+003280         THRU 1200-EXIT.
+003290     IF NOT WS-RESTART-DETECTED AND NOT WS-VALIDATION-FAILED
+003300         PERFORM 2000-PRODUCE-BANNER
+003310             THRU 2000-EXIT
+003320         PERFORM 2100-LOOKUP-GREETING-MESSAGE
+003330             THRU 2100-EXIT
+003340         PERFORM 3000-PRODUCE-REPORT
+003350             THRU 3000-EXIT
+003360     END-IF.
+003370     PERFORM 8000-WRITE-LOG-END
+003380         THRU 8000-EXIT.
+003390     PERFORM 8500-WRITE-STATUS-RECORD
+003400         THRU 8500-EXIT.
+003410     PERFORM 9999-TERMINATE
+003420         THRU 9999-EXIT.
+003430     MOVE WS-RETURN-CODE TO RETURN-CODE.
+003440     STOP RUN.
+003450
+003460************************************************************
+003470* 1000-INITIALIZE -- OPEN FILES AND READ THE RUN-CONTROL    
+003480*                    RECORD                                 
+003490************************************************************
+003500 1000-INITIALIZE.
+003510     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003520     ACCEPT WS-CURRENT-TIME FROM TIME.
+003530
+003540     OPEN INPUT CONTROL-FILE.
+003550     IF NOT WS-CTL-OK
+003560         DISPLAY 'HELLOWORLD: UNABLE TO OPEN CTLCARD, '
+003570                 'STATUS = ' WS-CTL-FILE-STATUS
+003580         MOVE 16 TO WS-RETURN-CODE
+003590         GO TO 1000-EXIT
+003600     END-IF.
+003610     SET WS-CTL-OPEN TO TRUE.
+003620
+003630     READ CONTROL-FILE
+003640         AT END
+003650             DISPLAY 'HELLOWORLD: CTLCARD IS EMPTY, '
+003660                     'NO RUN-CONTROL RECORD SUPPLIED'
+003670             MOVE 8 TO WS-RETURN-CODE
+003680             GO TO 1000-EXIT
+003690     END-READ.
+003700     SET WS-CTL-RECORD-READ TO TRUE.
+003710
+003720 1000-EXIT.
+003730     EXIT.
+003740
+003750************************************************************
+003760* 1050-VALIDATE-RUN-MODE -- REJECT THE RUN IF HW-RUN-MODE IS
+003770*                           NOT ONE OF THE RECOGNIZED BATCH
+003780*                           CYCLES.  SETS WS-VALIDATION-FAILED
+003790*                           SO MAINLINE CAN SKIP THE
+003800*                           BANNER/REPORT FOR A REJECTED RUN
+003810*                           INSTEAD OF PRINTING A NORMAL-
+003820*                           LOOKING RUN RIGHT AFTER THE
+003830*                           REJECTION MESSAGE.
+003840************************************************************
+003850 1050-VALIDATE-RUN-MODE.
+003860     IF NOT WS-CTL-RECORD-READ
+003870         GO TO 1050-EXIT
+003880     END-IF.
+003890
+003900     IF NOT HW-RUN-MODE-VALID
+003910         DISPLAY 'HELLOWORLD: INVALID RUN-MODE "'
+003920                 HW-RUN-MODE '" - MUST BE DAILY, WEEKLY, '
+003930                 'MONTHLY, ADHOC OR TRANS'
+003940         MOVE 24 TO WS-RETURN-CODE
+003950         SET WS-VALIDATION-FAILED TO TRUE
+003960     END-IF.
+003970
+003980 1050-EXIT.
+003990     EXIT.
+004000
+004010************************************************************
+004020* 1074-CHECK-FOR-PRIOR-COMPLETION -- LOOK UP TODAY'S STATVSAM
+004030*                                    RECORD AND SET
+004040*                                    WS-PRIOR-COMPLETION-FOUND
+004050*                                    WHEN IT SHOWS A SUCCESSFUL
+004060*                                    (RC ZERO) COMPLETION.  THIS
+004070*                                    IS THE ONE PLACE THAT READS
+004080*                                    STATVSAM FOR "DID TODAY
+004090*                                    ALREADY FINISH OK" --
+004100*                                    1075-CHECK-FOR-RESTART AND
+004110*                                    1100-UPDATE-RUN-COUNT EACH
+004120*                                    BUILD A DIFFERENT DECISION
+004130*                                    ON TOP OF IT, SO THE TWO
+004140*                                    CHECKS CAN NEVER AGREE BY
+004150*                                    ACCIDENT.
+004160************************************************************
+004170 1074-CHECK-FOR-PRIOR-COMPLETION.
+004180     IF NOT WS-CTL-RECORD-READ
+004190         GO TO 1074-EXIT
+004200     END-IF.
+004210
+004220     OPEN INPUT STATUS-FILE.
+004230     IF NOT WS-STAT-OK
+004240         GO TO 1074-EXIT
+004250     END-IF.
+004260
+004270     MOVE HW-RUN-DATE          TO HW-STAT-RUN-DATE.
+004280
+004290     READ STATUS-FILE
+004300         KEY IS HW-STAT-RUN-DATE
+004310         INVALID KEY
+004320             CONTINUE
+004330         NOT INVALID KEY
+004340             IF HW-STAT-RETURN-CODE = ZERO
+004350                 SET WS-PRIOR-COMPLETION-FOUND TO TRUE
+004360             END-IF
+004370     END-READ.
+004380
+004390     CLOSE STATUS-FILE.
+004400
+004410 1074-EXIT.
+004420     EXIT.
+004430
+004440************************************************************
+004450* 1075-CHECK-FOR-RESTART -- A RESTART IS ONLY RECOGNIZED WHEN
+004460*                           THE OPERATOR EXPLICITLY FLAGS ONE
+004470*                           (HW-RESTART-REQUESTED) AND
+004480*                           1074-CHECK-FOR-PRIOR-COMPLETION
+004490*                           ALREADY FOUND A SUCCESSFUL COMPLETION
+004500*                           FOR TODAY -- LOG IT, DO NOT REDO THE
+004510*                           BANNER/REPORT.  A COMPLETION FOUND
+004520*                           WITHOUT THE OPERATOR FLAG IS LEFT FOR
+004530*                           1100-UPDATE-RUN-COUNT TO CATCH AS A
+004540*                           SCHEDULER DOUBLE-LAUNCH INSTEAD.
+004550************************************************************
+004560 1075-CHECK-FOR-RESTART.
+004570     IF WS-PRIOR-COMPLETION-FOUND AND HW-RESTART-REQUESTED
+004580         SET WS-RESTART-DETECTED TO TRUE
+004590         DISPLAY 'HELLOWORLD: RESTART DETECTED - '
+004600                 'STARTUP ALREADY COMPLETED FOR '
+004610                 HW-STAT-RUN-DATE ' AT '
+004620                 HW-STAT-COMP-TIME
+004630     END-IF.
+004640
+004650 1075-EXIT.
+004660     EXIT.
+004670
+004680************************************************************
+004690* 1100-UPDATE-RUN-COUNT -- INCREMENT TODAY'S RUN COUNT IN
+004700*                          RUNCNTL.  FLAGS A DUPLICATE RUN
+004710*                          WHEN WS-PRIOR-COMPLETION-FOUND IS SET
+004720*                          (A SUCCESSFUL COMPLETION ALREADY
+004730*                          EXISTS IN STATVSAM FOR TODAY), NOT
+004740*                          MERELY WHEN THE RUN COUNT EXCEEDS 1 --
+004750*                          A RUN REJECTED BY 1050 OR OTHERWISE
+004760*                          FAILED STILL BUMPS THE COUNT BUT NEVER
+004770*                          WRITES STATVSAM, SO A CORRECTED RETRY
+004780*                          OF A FAILED FIRST ATTEMPT IS NOT
+004790*                          MISTAKEN FOR A SCHEDULER DOUBLE-
+004800*                          LAUNCH.  SKIPPED ENTIRELY ON A GENUINE
+004810*                          RESTART OF AN ALREADY-COMPLETED RUN SO
+004820*                          AN OPERATOR RESTART IS NOT MISTAKEN
+004830*                          FOR A SCHEDULER DOUBLE-RUN EITHER.
+004840************************************************************
+004850 1100-UPDATE-RUN-COUNT.
+004860     IF WS-RESTART-DETECTED
+004870         GO TO 1100-EXIT
+004880     END-IF.
+004890     OPEN I-O CONTROL-TOTAL-FILE.
+004900     IF WS-CNT-FILE-MISSING
+004910         OPEN OUTPUT CONTROL-TOTAL-FILE
+004920         CLOSE CONTROL-TOTAL-FILE
+004930         OPEN I-O CONTROL-TOTAL-FILE
+004940     END-IF.
+004950     IF NOT WS-CNT-OK
+004960         DISPLAY 'HELLOWORLD: UNABLE TO OPEN RUNCNTL, '
+004970                 'STATUS = ' WS-CNT-FILE-STATUS
+004980         MOVE 28 TO WS-RETURN-CODE
+004990         GO TO 1100-EXIT
+005000     END-IF.
+005010     SET WS-CNT-OPEN TO TRUE.
+005020
+005030     IF WS-CTL-RECORD-READ
+005040         MOVE HW-RUN-DATE     TO HW-CNT-RUN-DATE
+005050     ELSE
+005060         MOVE WS-CURRENT-DATE TO HW-CNT-RUN-DATE
+005070     END-IF.
+005080
+005090     READ CONTROL-TOTAL-FILE
+005100         KEY IS HW-CNT-RUN-DATE
+005110         INVALID KEY
+005120             SET WS-CNT-FOUND-SW TO 'N'
+005130         NOT INVALID KEY
+005140             SET WS-CNT-FOUND TO TRUE
+005150     END-READ.
+005160
+005170     IF NOT WS-CNT-FOUND
+005180         MOVE ZERO TO HW-CNT-RUN-COUNT
+005190     END-IF.
+005200     ADD 1 TO HW-CNT-RUN-COUNT.
+005210
+005220     IF WS-PRIOR-COMPLETION-FOUND
+005230         DISPLAY 'HELLOWORLD: WARNING - DUPLICATE RUN FOR '
+005240                 'TODAY, RUN COUNT = ' HW-CNT-RUN-COUNT
+005250         IF WS-RETURN-CODE = ZERO
+005260             MOVE 20 TO WS-RETURN-CODE
+005270         END-IF
+005280     END-IF.
+005290
+005300     IF WS-CNT-FOUND
+005310         REWRITE HW-CONTROL-TOTAL-RECORD
+005320     ELSE
+005330         WRITE HW-CONTROL-TOTAL-RECORD
+005340     END-IF.
+005350
+005360 1100-EXIT.
+005370     EXIT.
+005380
+005390************************************************************
+005400* 1200-WRITE-LOG-START -- OPEN THE RUN LOG AND WRITE THE    
+005410*                         START-OF-JOB EVENT RECORD         
+005420************************************************************
+005430 1200-WRITE-LOG-START.
+005440     OPEN EXTEND RUN-LOG-FILE.
+005450     IF NOT WS-LOG-OK
+005460         DISPLAY 'HELLOWORLD: RUNLOG NOT FOUND, OPENING NEW'
+005470         OPEN OUTPUT RUN-LOG-FILE
+005480     END-IF.
+005490     IF NOT WS-LOG-OK
+005500         DISPLAY 'HELLOWORLD: UNABLE TO OPEN RUNLOG, '
+005510                 'STATUS = ' WS-LOG-FILE-STATUS
+005520         IF WS-RETURN-CODE = ZERO
+005530             MOVE 36 TO WS-RETURN-CODE
+005540         END-IF
+005550         GO TO 1200-EXIT
+005560     END-IF.
+005570     SET WS-LOG-OPEN TO TRUE.
+005580
+005590     INITIALIZE HW-LOG-RECORD.
+005600     SET HW-LOG-EVENT-START TO TRUE.
+005610     MOVE WS-CURRENT-DATE   TO HW-LOG-DATE.
+005620     MOVE WS-CURRENT-TIME   TO HW-LOG-TIME.
+005630     IF WS-CTL-RECORD-READ
+005640         MOVE HW-JOB-NAME   TO HW-LOG-JOB-NAME
+005650     ELSE
+005660         MOVE 'UNKNOWN'     TO HW-LOG-JOB-NAME
+005670     END-IF.
+005680     MOVE WS-RETURN-CODE    TO HW-LOG-RETURN-CODE.
+005690     MOVE 'STARTUP STEP BEGINNING'
+005700                            TO HW-LOG-TEXT.
+005710     WRITE HW-LOG-RECORD.
+005720
+005730 1200-EXIT.
+005740     EXIT.
+005750
+005760************************************************************
+005770* 2000-PRODUCE-BANNER -- BUILD AND DISPLAY THE BANNER LINE  
+005780************************************************************
+005790 2000-PRODUCE-BANNER.
+005800     IF NOT WS-CTL-RECORD-READ
+005810         MOVE 'UNKNOWN'  TO WS-BANNER-JOB
+005820         MOVE 'UNKNOWN'  TO WS-BANNER-DATE
+005830         MOVE '?'        TO WS-BANNER-SHIFT
+005840     ELSE
+005850         MOVE HW-JOB-NAME TO WS-BANNER-JOB
+005860         MOVE HW-RUN-DATE TO WS-BANNER-DATE
+005870         MOVE HW-SHIFT-CODE TO WS-BANNER-SHIFT
+005880     END-IF.
+005890
+005900     DISPLAY WS-BANNER-LINE.
+005910
+005920 2000-EXIT.
+005930     EXIT.
+005940
+005950************************************************************
+005960* 2100-LOOKUP-GREETING-MESSAGE -- RESOLVE THE GREETING TEXT 
+005970*                                 FOR HW-MSG-CODE FROM THE  
+005980*                                 HWMSGTAB MESSAGE TABLE    
+005990************************************************************
+006000 2100-LOOKUP-GREETING-MESSAGE.
+006010     IF WS-CTL-RECORD-READ
+006020         MOVE HW-MSG-CODE     TO WS-LOOKUP-CODE
+006030         MOVE HW-RUN-DATE     TO WS-LOOKUP-DATE
+006040     ELSE
+006050         MOVE 'DFLT'          TO WS-LOOKUP-CODE
+006060         MOVE WS-CURRENT-DATE TO WS-LOOKUP-DATE
+006070     END-IF.
+006080
+006090     SET HW-MSG-IDX TO 1.
+006100     SEARCH HW-MSG-ENTRY
+006110         AT END
+006120             SET HW-MSG-IDX TO 1
+006130             SEARCH HW-MSG-ENTRY
+006140                 AT END
+006150                     MOVE SPACES TO WS-GREETING-TEXT
+006160                 WHEN HW-MSGT-CODE (HW-MSG-IDX) = 'DFLT'
+006170                     MOVE HW-MSG-TEXT (HW-MSG-IDX)
+006180                         TO WS-GREETING-TEXT
+006190             END-SEARCH
+006200         WHEN HW-MSGT-CODE (HW-MSG-IDX) = WS-LOOKUP-CODE
+006210          AND WS-LOOKUP-DATE >= HW-MSG-EFF-FROM (HW-MSG-IDX)
+006220          AND WS-LOOKUP-DATE <= HW-MSG-EFF-TO (HW-MSG-IDX)
+006230             MOVE HW-MSG-TEXT (HW-MSG-IDX) TO WS-GREETING-TEXT
+006240     END-SEARCH.
+006250
+006260 2100-EXIT.
+006270     EXIT.
+006280
+006290************************************************************
+006300* 3000-PRODUCE-REPORT -- OPEN THE PRINT FILE, WRITE THE
+006310*                        REPORT HEADER, THEN EITHER THE
+006320*                        STATIC GREETING LINE OR -- FOR
+006330*                        RUN-MODE TRANS -- THE PER-RECORD
+006340*                        ROLL-CALL DETAIL LINES IN ITS PLACE,
+006350*                        AND CLOSE IT
+006360************************************************************
+006370 3000-PRODUCE-REPORT.
+006380     OPEN OUTPUT PRINT-FILE.
+006390     IF NOT WS-PRT-OK
+006400         DISPLAY 'HELLOWORLD: UNABLE TO OPEN PRTFILE, '
+006410                 'STATUS = ' WS-PRT-FILE-STATUS
+006420         IF WS-RETURN-CODE = ZERO
+006430             MOVE 40 TO WS-RETURN-CODE
+006440         END-IF
+006450         GO TO 3000-EXIT
+006460     END-IF.
+006470     SET WS-PRT-OPEN TO TRUE.
+006480
+006490     PERFORM 3100-WRITE-REPORT-HEADER
+006500         THRU 3100-EXIT.
+006510
+006520     IF WS-CTL-RECORD-READ AND HW-RUN-MODE-TRANS
+006530         PERFORM 3500-PRODUCE-TRANSACTION-REPORT
+006540             THRU 3500-EXIT
+006550     ELSE
+006560         PERFORM 3200-WRITE-GREETING-LINE
+006570             THRU 3200-EXIT
+006580     END-IF.
+006590
+006600 3000-EXIT.
+006610     EXIT.
+006620
+006630************************************************************
+006640* 3100-WRITE-REPORT-HEADER -- STAMP THE REPORT HEADER LINE  
+006650************************************************************
+006660 3100-WRITE-REPORT-HEADER.
+006670     IF WS-CTL-RECORD-READ
+006680         MOVE HW-JOB-NAME    TO HW-HDR-JOB
+006690     ELSE
+006700         MOVE 'UNKNOWN'      TO HW-HDR-JOB
+006710     END-IF.
+006720     MOVE WS-CURRENT-DATE    TO HW-HDR-DATE.
+006730     MOVE WS-PAGE-COUNT      TO HW-HDR-PAGE.
+006740
+006750     WRITE HW-PRINT-HEADER-LINE
+006760         AFTER ADVANCING PAGE.
+006770
+006780 3100-EXIT.
+006790     EXIT.
+006800
+006810************************************************************
+006820* 3200-WRITE-GREETING-LINE -- WRITE ONE DETAIL LINE, PAGING 
+006830*                             TO A NEW HEADER ON OVERFLOW    
+006840************************************************************
+006850 3200-WRITE-GREETING-LINE.
+006860     MOVE WS-GREETING-TEXT TO HW-DTL-TEXT.
+006870     PERFORM 3300-WRITE-DETAIL-LINE
+006880         THRU 3300-EXIT.
+006890
+006900 3200-EXIT.
+006910     EXIT.
+006920
+006930************************************************************
+006940* 3300-WRITE-DETAIL-LINE -- WRITE HW-DTL-TEXT AS BUILT BY THE
+006950*                           CALLER, PAGING TO A NEW HEADER ON
+006960*                           OVERFLOW
+006970************************************************************
+006980 3300-WRITE-DETAIL-LINE.
+006990     WRITE HW-PRINT-DETAIL-LINE
+007000         AFTER ADVANCING 2 LINES
+007010         AT END-OF-PAGE
+007020             ADD 1 TO WS-PAGE-COUNT
+007030             PERFORM 3100-WRITE-REPORT-HEADER
+007040                 THRU 3100-EXIT
+007050             WRITE HW-PRINT-DETAIL-LINE
+007060                 AFTER ADVANCING 2 LINES
+007070     END-WRITE.
+007080
+007090 3300-EXIT.
+007100     EXIT.
+007110
+007120************************************************************
+007130* 3500-PRODUCE-TRANSACTION-REPORT -- READ TRANFILE AND APPEND
+007140*                                    ONE DETAIL LINE PER
+007150*                                    REQUESTER TRANSACTION TO
+007160*                                    THE ALREADY-OPEN PRINT
+007170*                                    REPORT
+007180************************************************************
+007190 3500-PRODUCE-TRANSACTION-REPORT.
+007200     OPEN INPUT TRANSACTION-FILE.
+007210     IF NOT WS-TRAN-OK
+007220         DISPLAY 'HELLOWORLD: UNABLE TO OPEN TRANFILE, '
+007230                 'STATUS = ' WS-TRAN-FILE-STATUS
+007240         MOVE 32 TO WS-RETURN-CODE
+007250         GO TO 3500-EXIT
+007260     END-IF.
+007270     SET WS-TRAN-OPEN TO TRUE.
+007280
+007290     PERFORM 3600-READ-TRANSACTION-RECORD
+007300         THRU 3600-EXIT.
+007310     PERFORM 3700-PROCESS-TRANSACTION-RECORD
+007320         THRU 3700-EXIT
+007330         UNTIL WS-TRAN-EOF.
+007340     PERFORM 3800-WRITE-TRANSACTION-TOTAL
+007350         THRU 3800-EXIT.
+007360
+007370 3500-EXIT.
+007380     EXIT.
+007390
+007400************************************************************
+007410* 3600-READ-TRANSACTION-RECORD -- READ THE NEXT REQUESTER
+007420*                                 TRANSACTION FROM TRANFILE
+007430************************************************************
+007440 3600-READ-TRANSACTION-RECORD.
+007450     READ TRANSACTION-FILE
+007460         AT END
+007470             SET WS-TRAN-EOF TO TRUE
+007480     END-READ.
+007490
+007500 3600-EXIT.
+007510     EXIT.
+007520
+007530************************************************************
+007540* 3700-PROCESS-TRANSACTION-RECORD -- FORMAT AND WRITE ONE
+007550*                                    GREETING DETAIL LINE FOR
+007560*                                    THE CURRENT TRANSACTION,
+007570*                                    THEN READ THE NEXT ONE
+007580************************************************************
+007590 3700-PROCESS-TRANSACTION-RECORD.
+007600     ADD 1 TO WS-TRAN-COUNT.
+007610
+007620     MOVE WS-GREETING-TEXT TO WS-TRIM-TEXT.
+007630     PERFORM 3710-TRIM-TEXT-FIELD
+007640         THRU 3710-EXIT.
+007650     MOVE WS-TRIM-LEN      TO WS-GREETING-LEN.
+007660
+007670     MOVE HW-TRAN-NAME     TO WS-TRIM-TEXT.
+007680     PERFORM 3710-TRIM-TEXT-FIELD
+007690         THRU 3710-EXIT.
+007700     MOVE WS-TRIM-LEN      TO WS-TRAN-NAME-LEN.
+007710
+007720     MOVE HW-TRAN-DEPT     TO WS-TRIM-TEXT.
+007730     PERFORM 3710-TRIM-TEXT-FIELD
+007740         THRU 3710-EXIT.
+007750     MOVE WS-TRIM-LEN      TO WS-TRAN-DEPT-LEN.
+007760
+007770     MOVE SPACES TO HW-DTL-TEXT.
+007780     STRING WS-GREETING-TEXT (1:WS-GREETING-LEN)
+007790                              DELIMITED BY SIZE
+007800            ', '              DELIMITED BY SIZE
+007810            HW-TRAN-NAME (1:WS-TRAN-NAME-LEN)
+007820                              DELIMITED BY SIZE
+007830            ' - '             DELIMITED BY SIZE
+007840            HW-TRAN-DEPT (1:WS-TRAN-DEPT-LEN)
+007850                              DELIMITED BY SIZE
+007860            INTO HW-DTL-TEXT.
+007870
+007880     PERFORM 3300-WRITE-DETAIL-LINE
+007890         THRU 3300-EXIT.
+007900
+007910     PERFORM 3600-READ-TRANSACTION-RECORD
+007920         THRU 3600-EXIT.
+007930
+007940 3700-EXIT.
+007950     EXIT.
+007960
+007970************************************************************
+007980* 3710-TRIM-TEXT-FIELD -- COMPUTE THE LENGTH OF WHATEVER FIELD
+007990*                         THE CALLER MOVED INTO WS-TRIM-TEXT,
+008000*                         WITHOUT ITS TRAILING PAD SPACES, SO A
+008010*                         TRANSACTION DETAIL LINE BUILT FROM
+008020*                         SEVERAL CONCATENATED FIELDS (GREETING,
+008030*                         NAME, DEPARTMENT) DOES NOT CARRY A
+008040*                         BLOCK OF BLANKS BETWEEN THEM.  THE
+008050*                         CALLER COPIES ITS RESULT OUT OF
+008060*                         WS-TRIM-LEN BEFORE REUSING THIS
+008070*                         PARAGRAPH FOR THE NEXT FIELD.
+008080************************************************************
+008090 3710-TRIM-TEXT-FIELD.
+008100     MOVE LENGTH OF WS-TRIM-TEXT TO WS-TRIM-LEN.
+008110     PERFORM 3720-BACK-UP-OVER-SPACE
+008120         THRU 3720-EXIT
+008130         UNTIL WS-TRIM-LEN = 0
+008140            OR WS-TRIM-TEXT (WS-TRIM-LEN:1) NOT = SPACE.
+008150     IF WS-TRIM-LEN = 0
+008160         MOVE 1 TO WS-TRIM-LEN
+008170     END-IF.
+008180 3710-EXIT.
+008190     EXIT.
+008200
+008210 3720-BACK-UP-OVER-SPACE.
+008220     SUBTRACT 1 FROM WS-TRIM-LEN.
+008230 3720-EXIT.
+008240     EXIT.
+008250
+008260************************************************************
+008270* 3800-WRITE-TRANSACTION-TOTAL -- APPEND THE ROLL-CALL TOTAL
+008280*                                 LINE SHOWING HOW MANY
+008290*                                 REQUESTER RECORDS WERE
+008300*                                 PROCESSED FROM TRANFILE
+008310************************************************************
+008320 3800-WRITE-TRANSACTION-TOTAL.
+008330     MOVE WS-TRAN-COUNT TO WS-TRAN-COUNT-DISP.
+008340     MOVE SPACES TO HW-DTL-TEXT.
+008350     STRING 'TOTAL REQUESTERS PROCESSED: '  DELIMITED BY SIZE
+008360            WS-TRAN-COUNT-DISP               DELIMITED BY SIZE
+008370            INTO HW-DTL-TEXT.
+008380     PERFORM 3300-WRITE-DETAIL-LINE
+008390         THRU 3300-EXIT.
+008400 3800-EXIT.
+008410     EXIT.
+008420
+008430************************************************************
+008440* 8000-WRITE-LOG-END -- WRITE THE END-OF-JOB EVENT RECORD
+008450************************************************************
+008460 8000-WRITE-LOG-END.
+008470     IF NOT WS-LOG-OPEN
+008480         GO TO 8000-EXIT
+008490     END-IF.
+008500
+008510     ACCEPT WS-CURRENT-TIME FROM TIME.
+008520
+008530     INITIALIZE HW-LOG-RECORD.
+008540     SET HW-LOG-EVENT-END TO TRUE.
+008550     MOVE WS-CURRENT-DATE   TO HW-LOG-DATE.
+008560     MOVE WS-CURRENT-TIME   TO HW-LOG-TIME.
+008570     IF WS-CTL-RECORD-READ
+008580         MOVE HW-JOB-NAME   TO HW-LOG-JOB-NAME
+008590     ELSE
+008600         MOVE 'UNKNOWN'     TO HW-LOG-JOB-NAME
+008610     END-IF.
+008620     MOVE WS-RETURN-CODE    TO HW-LOG-RETURN-CODE.
+008630     MOVE 'STARTUP STEP COMPLETE'
+008640                            TO HW-LOG-TEXT.
+008650     WRITE HW-LOG-RECORD.
+008660
+008670 8000-EXIT.
+008680     EXIT.
+008690
+008700************************************************************
+008710* 8500-WRITE-STATUS-RECORD -- WRITE THE STATVSAM KSDS RECORD
+008720*                             RECORDING STARTUP COMPLETION.
+008730*                             SKIPPED WHEN WS-RETURN-CODE IS
+008740*                             NONZERO SO A FAILED RUN NEVER
+008750*                             STAMPS TODAY'S CHECKPOINT WITH A
+008760*                             FALSE SUCCESS, AND SKIPPED ON A
+008770*                             DETECTED RESTART SO THE ORIGINAL
+008780*                             COMPLETION TIMESTAMP IS NOT
+008790*                             OVERWRITTEN BY THE RESTART RUN.
+008800************************************************************
+008810 8500-WRITE-STATUS-RECORD.
+008820     IF WS-RETURN-CODE NOT = ZERO OR WS-RESTART-DETECTED
+008830         GO TO 8500-EXIT
+008840     END-IF.
+008850     OPEN I-O STATUS-FILE.
+008860     IF WS-STAT-FILE-MISSING
+008870         OPEN OUTPUT STATUS-FILE
+008880         CLOSE STATUS-FILE
+008890         OPEN I-O STATUS-FILE
+008900     END-IF.
+008910     IF NOT WS-STAT-OK
+008920         DISPLAY 'HELLOWORLD: UNABLE TO OPEN STATVSAM, '
+008930                 'STATUS = ' WS-STAT-FILE-STATUS
+008940         MOVE 44 TO WS-RETURN-CODE
+008950         GO TO 8500-EXIT
+008960     END-IF.
+008970     SET WS-STAT-OPEN TO TRUE.
+008980
+008990     IF WS-CTL-RECORD-READ
+009000         MOVE HW-RUN-DATE      TO HW-STAT-RUN-DATE
+009010         MOVE HW-JOB-NAME      TO HW-STAT-JOB-NAME
+009020     ELSE
+009030         MOVE WS-CURRENT-DATE  TO HW-STAT-RUN-DATE
+009040         MOVE 'UNKNOWN'        TO HW-STAT-JOB-NAME
+009050     END-IF.
+009060
+009070     READ STATUS-FILE
+009080         KEY IS HW-STAT-RUN-DATE
+009090         INVALID KEY
+009100             SET WS-STAT-FOUND-SW TO 'N'
+009110         NOT INVALID KEY
+009120             SET WS-STAT-FOUND TO TRUE
+009130     END-READ.
+009140
+009150     ACCEPT WS-CURRENT-TIME FROM TIME.
+009160     MOVE WS-CURRENT-DATE    TO HW-STAT-COMP-DATE.
+009170     MOVE WS-CURRENT-TIME    TO HW-STAT-COMP-TIME.
+009180     MOVE WS-RETURN-CODE     TO HW-STAT-RETURN-CODE.
+009190
+009200     IF WS-STAT-FOUND
+009210         REWRITE HW-STATUS-RECORD
+009220     ELSE
+009230         WRITE HW-STATUS-RECORD
+009240     END-IF.
+009250
+009260 8500-EXIT.
+009270     EXIT.
+009280
+009290************************************************************
+009300* 9999-TERMINATE -- CLOSE FILES AND RETURN TO THE OS        
+009310************************************************************
+009320 9999-TERMINATE.
+009330     IF WS-CTL-OPEN
+009340         CLOSE CONTROL-FILE
+009350     END-IF.
+009360     IF WS-LOG-OPEN
+009370         CLOSE RUN-LOG-FILE
+009380     END-IF.
+009390     IF WS-PRT-OPEN
+009400         CLOSE PRINT-FILE
+009410     END-IF.
+009420     IF WS-CNT-OPEN
+009430         CLOSE CONTROL-TOTAL-FILE
+009440     END-IF.
+009450     IF WS-STAT-OPEN
+009460         CLOSE STATUS-FILE
+009470     END-IF.
+009480     IF WS-TRAN-OPEN
+009490         CLOSE TRANSACTION-FILE
+009500     END-IF.
+009510
+009520 9999-EXIT.
+009530     EXIT.
