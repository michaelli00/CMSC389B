@@ -0,0 +1,17 @@
+000010************************************************************
+000020* HWCNTREC.CPY                                              
+000030*                                                            
+000040* RUN-COUNT CONTROL-TOTAL RECORD, KEYED BY RUN DATE.        
+000050* INCREMENTED EACH TIME HELLOWORLD STARTS SO A SCHEDULER     
+000060* MISFIRE THAT LAUNCHES THE STEP TWICE IN ONE DAY SHOWS UP   
+000070* AS A COUNT GREATER THAN 1 INSTEAD OF GOING UNNOTICED.      
+000080*                                                            
+000090* MODIFICATION HISTORY                                      
+000100*   DATE       INIT  DESCRIPTION                            
+000110*   ---------- ----  -------------------------------------  
+000120*   2026-08-09  JRM  ORIGINAL COPYBOOK.                      
+000130************************************************************
+000140 01  HW-CONTROL-TOTAL-RECORD.
+000150     05  HW-CNT-RUN-DATE         PIC X(08).
+000160     05  HW-CNT-RUN-COUNT        PIC 9(04).
+000170     05  FILLER                  PIC X(20).
