@@ -0,0 +1,29 @@
+000010************************************************************
+000020* HWPRTREC.CPY                                              
+000030*                                                            
+000040* PRINT-LINE LAYOUTS FOR THE HELLOWORLD STARTUP REPORT.     
+000050* HEADER LINE CARRIES THE JOB NAME, RUN DATE AND PAGE       
+000060* NUMBER; DETAIL LINE CARRIES ONE FORMATTED GREETING LINE.  
+000070*                                                            
+000080* MODIFICATION HISTORY                                      
+000090*   DATE       INIT  DESCRIPTION
+000100*   ---------- ----  -------------------------------------
+000110*   2026-08-09  JRM  ORIGINAL COPYBOOK.
+000115*   2026-08-09  JRM  WIDENED HW-DTL-TEXT SO A FULLY TRIMMED
+000116*                    GREETING/NAME/DEPT LINE CANNOT OVERFLOW.
+000120************************************************************
+000130 01  HW-PRINT-HEADER-LINE.
+000140     05  FILLER                  PIC X(10)  VALUE 'JOB NAME: '.
+000150     05  HW-HDR-JOB              PIC X(08).
+000160     05  FILLER                  PIC X(05)  VALUE SPACES.
+000170     05  FILLER                  PIC X(10)  VALUE 'RUN DATE: '.
+000180     05  HW-HDR-DATE             PIC X(10).
+000190     05  FILLER                  PIC X(01)  VALUE SPACE.
+000200     05  FILLER                  PIC X(05)  VALUE 'PAGE '.
+000210     05  HW-HDR-PAGE             PIC ZZZ9.
+000220     05  FILLER                  PIC X(80)  VALUE SPACES.
+000230
+000240 01  HW-PRINT-DETAIL-LINE.
+000250     05  FILLER                  PIC X(05)  VALUE SPACES.
+000260     05  HW-DTL-TEXT             PIC X(100).
+000270     05  FILLER                  PIC X(28)  VALUE SPACES.
