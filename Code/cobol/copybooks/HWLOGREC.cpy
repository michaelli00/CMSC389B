@@ -0,0 +1,22 @@
+000010************************************************************
+000020* HWLOGREC.CPY                                              
+000030*                                                            
+000040* DAILY RUN-LOG RECORD.  ONE RECORD IS WRITTEN EACH TIME A  
+000050* JOB IN THE HELLOWORLD FAMILY STARTS OR ENDS, SO OPERATIONS 
+000060* CAN RECONSTRUCT THE BATCH HISTORY FOR THE DAY.             
+000070*                                                            
+000080* MODIFICATION HISTORY                                      
+000090*   DATE       INIT  DESCRIPTION                            
+000100*   ---------- ----  -------------------------------------  
+000110*   2026-08-09  JRM  ORIGINAL COPYBOOK.                      
+000120************************************************************
+000130 01  HW-LOG-RECORD.
+000140     05  HW-LOG-EVENT            PIC X(05).
+000150         88  HW-LOG-EVENT-START          VALUE 'START'.
+000160         88  HW-LOG-EVENT-END            VALUE 'END  '.
+000170     05  HW-LOG-TIMESTAMP.
+000180         10  HW-LOG-DATE         PIC X(08).
+000190         10  HW-LOG-TIME         PIC X(08).
+000200     05  HW-LOG-JOB-NAME         PIC X(08).
+000210     05  HW-LOG-RETURN-CODE      PIC 9(04).
+000220     05  HW-LOG-TEXT             PIC X(40).
