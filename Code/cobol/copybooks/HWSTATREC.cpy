@@ -0,0 +1,22 @@
+000010************************************************************
+000020* HWSTATREC.CPY                                             
+000030*                                                            
+000040* STARTUP-STATUS VSAM KSDS RECORD, KEYED BY RUN DATE.       
+000050* WRITTEN WHEN THE STARTUP STEP COMPLETES SO LATER JOBS IN   
+000060* THE DAILY CYCLE CAN READ THIS FILE TO CONFIRM THE DAY'S    
+000070* STARTUP STEP ACTUALLY RAN, INSTEAD OF RELYING SOLELY ON    
+000080* JOB-SCHEDULER ORDERING.                                    
+000090*                                                            
+000100* MODIFICATION HISTORY                                      
+000110*   DATE       INIT  DESCRIPTION                            
+000120*   ---------- ----  -------------------------------------  
+000130*   2026-08-09  JRM  ORIGINAL COPYBOOK.                      
+000140************************************************************
+000150 01  HW-STATUS-RECORD.
+000160     05  HW-STAT-RUN-DATE        PIC X(08).
+000170     05  HW-STAT-COMPLETION-TS.
+000180         10  HW-STAT-COMP-DATE   PIC X(08).
+000190         10  HW-STAT-COMP-TIME   PIC X(08).
+000200     05  HW-STAT-JOB-NAME        PIC X(08).
+000210     05  HW-STAT-RETURN-CODE     PIC 9(04).
+000220     05  FILLER                  PIC X(20).
