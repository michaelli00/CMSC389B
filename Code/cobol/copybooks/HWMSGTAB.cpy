@@ -0,0 +1,60 @@
+000010************************************************************
+000020* HWMSGTAB.CPY                                              
+000030*                                                            
+000040* BANNER/GREETING MESSAGE-CODE TABLE.  OPERATIONS ADDS OR   
+000050* CHANGES BANNER WORDING FOR A SHIFT OR A HOLIDAY BY ADDING  
+000060* A ROW HERE -- NO SOURCE CHANGE OR RECOMPILE IS NEEDED FOR  
+000070* A NEW MESSAGE, ONLY FOR A NEW MESSAGE *CODE*.              
+000080*                                                            
+000090* EACH ROW IS CODE / TEXT / EFFECTIVE-FROM / EFFECTIVE-TO,   
+000100* DATES IN YYYYMMDD.  THE LOOKUP IN HELLO.COB SCANS FOR THE  
+000110* FIRST ROW WHOSE CODE MATCHES AND WHOSE EFFECTIVE RANGE     
+000120* COVERS THE RUN DATE, FALLING BACK TO 'DFLT' IF NONE DO.    
+000130*                                                            
+000140* MODIFICATION HISTORY                                      
+000150*   DATE       INIT  DESCRIPTION                            
+000160*   ---------- ----  -------------------------------------  
+000170*   2026-08-09  JRM  ORIGINAL COPYBOOK.
+000171*   2026-08-09  JRM  DROPPED HW-MSG-TABLE-MAX -- THE TABLE'S
+000172*                    SIZE IS ALREADY FIXED BY OCCURS 5 TIMES
+000173*                    ABOVE, AND THE SEPARATE COUNT WAS NEVER
+000174*                    READ BY ANYTHING.
+000180************************************************************
+000190 01  HW-MSG-TABLE-DATA.
+000200     05  FILLER                  PIC X(04)  VALUE 'DFLT'.
+000210     05  FILLER                  PIC X(40)  VALUE
+000220         'Hello, World!'.
+000230     05  FILLER                  PIC X(08)  VALUE '00000000'.
+000240     05  FILLER                  PIC X(08)  VALUE '99999999'.
+000250
+000260     05  FILLER                  PIC X(04)  VALUE 'HOLI'.
+000270     05  FILLER                  PIC X(40)  VALUE
+000280         'Happy Holidays from the Batch Cycle!'.
+000290     05  FILLER                  PIC X(08)  VALUE '20261215'.
+000300     05  FILLER                  PIC X(08)  VALUE '20270102'.
+000310
+000320     05  FILLER                  PIC X(04)  VALUE 'WKLY'.
+000330     05  FILLER                  PIC X(40)  VALUE
+000340         'Weekly Cycle Startup - All Systems Go'.
+000350     05  FILLER                  PIC X(08)  VALUE '00000000'.
+000360     05  FILLER                  PIC X(08)  VALUE '99999999'.
+000370
+000380     05  FILLER                  PIC X(04)  VALUE 'MNTH'.
+000390     05  FILLER                  PIC X(40)  VALUE
+000400         'Month-End Cycle Startup Complete'.
+000410     05  FILLER                  PIC X(08)  VALUE '00000000'.
+000420     05  FILLER                  PIC X(08)  VALUE '99999999'.
+000430
+000440     05  FILLER                  PIC X(04)  VALUE 'ADHC'.
+000450     05  FILLER                  PIC X(40)  VALUE
+000460         'Ad Hoc Run - Manual Startup'.
+000470     05  FILLER                  PIC X(08)  VALUE '00000000'.
+000480     05  FILLER                  PIC X(08)  VALUE '99999999'.
+000490
+000500 01  HW-MSG-TABLE REDEFINES HW-MSG-TABLE-DATA.
+000510     05  HW-MSG-ENTRY            OCCURS 5 TIMES
+000520                                  INDEXED BY HW-MSG-IDX.
+000530         10  HW-MSGT-CODE        PIC X(04).
+000540         10  HW-MSG-TEXT         PIC X(40).
+000550         10  HW-MSG-EFF-FROM     PIC X(08).
+000560         10  HW-MSG-EFF-TO       PIC X(08).
