@@ -0,0 +1,46 @@
+000010************************************************************
+000020* HWCTLREC.CPY                                              
+000030*                                                            
+000040* HELLOWORLD RUN-CONTROL RECORD.  READ FROM THE CONTROL     
+000050* CARD FILE (DD/LOGICAL NAME CTLCARD) AT START OF THE       
+000060* STARTUP STEP.  CARRIES THE JOB NAME, RUN DATE, SHIFT       
+000070* CODE AND BANNER MESSAGE CODE THE OPERATOR SUPPLIES FOR    
+000080* THE DAY'S BATCH CYCLE.                                     
+000090*                                                            
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   ---------- ----  -------------------------------------
+000130*   2026-08-09  JRM  ORIGINAL COPYBOOK.
+000140*   2026-08-09  JRM  ADDED HW-MSG-CODE SO THE BANNER TEXT
+000150*                    CAN BE LOOKED UP IN HWMSGTAB INSTEAD
+000160*                    OF BEING HARDCODED.
+000170*   2026-08-09  JRM  ADDED HW-RUN-MODE SO THE STARTUP STEP
+000180*                    CAN VALIDATE DAILY/WEEKLY/MONTHLY/ADHOC
+000190*                    CYCLES AND REJECT ANYTHING ELSE.
+000200*   2026-08-09  JRM  ADDED TRANS TO THE RUN-MODE LIST FOR THE
+000210*                    TRANSACTION-DRIVEN GREETING REPORT.
+000211*   2026-08-09  JRM  ADDED HW-RESTART-IND -- AN OPERATOR MUST
+000212*                    EXPLICITLY FLAG A RESTART REQUEST ON THE
+000213*                    CONTROL RECORD; A CHECKPOINT EXISTING FOR
+000214*                    TODAY IS NO LONGER BY ITSELF TAKEN AS
+000215*                    PROOF THE OPERATOR INTENDED A RESTART, SO
+000216*                    A SCHEDULER DOUBLE-LAUNCH OF AN ALREADY
+000217*                    COMPLETED STEP IS STILL CAUGHT BY THE
+000218*                    RUNCNTL DUPLICATE-RUN CHECK.
+000220************************************************************
+000230 01  HW-CONTROL-RECORD.
+000240     05  HW-JOB-NAME             PIC X(08).
+000250     05  HW-RUN-DATE             PIC X(08).
+000260     05  HW-SHIFT-CODE           PIC X(01).
+000270         88  HW-SHIFT-VALID              VALUES '1' '2' '3'.
+000280     05  HW-MSG-CODE             PIC X(04).
+000290     05  HW-RUN-MODE             PIC X(07).
+000300         88  HW-RUN-MODE-VALID           VALUES 'DAILY  '
+000310                                                 'WEEKLY '
+000320                                                 'MONTHLY'
+000330                                                 'ADHOC  '
+000340                                                 'TRANS  '.
+000350         88  HW-RUN-MODE-TRANS           VALUE  'TRANS  '.
+000351     05  HW-RESTART-IND          PIC X(01).
+000352         88  HW-RESTART-REQUESTED        VALUE  'Y'.
+000360     05  FILLER                  PIC X(51).
