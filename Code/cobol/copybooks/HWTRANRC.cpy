@@ -0,0 +1,18 @@
+000010************************************************************
+000020* HWTRANRC.CPY                                              
+000030*                                                            
+000040* REQUESTER TRANSACTION RECORD FOR THE TRANS RUN-MODE.      
+000050* ONE RECORD PER PERSON TO BE GREETED -- READ FROM THE      
+000060* TRANFILE INPUT STREAM AND TURNED INTO ONE DETAIL LINE ON   
+000070* THE PRINT REPORT PER RECORD.                               
+000080*                                                            
+000090* MODIFICATION HISTORY                                       
+000100*   DATE       INIT  DESCRIPTION                             
+000110*   ---------- ----  -------------------------------------   
+000120*   2026-08-09  JRM  ORIGINAL COPYBOOK.                       
+000130************************************************************
+000140 01  HW-TRANSACTION-RECORD.
+000150     05  HW-TRAN-ID              PIC X(06).
+000160     05  HW-TRAN-NAME            PIC X(20).
+000170     05  HW-TRAN-DEPT            PIC X(15).
+000180     05  FILLER                  PIC X(39).
